@@ -0,0 +1,62 @@
+//FIZZALOC JOB (ACCTNO),'FIZZKEY/FIZZRST VSAM ALLOC',
+//         CLASS=A,MSGCLASS=X,NOTIFY=&SYSUID
+//*
+//*********************************************************
+//* JOB:      FIZZALOC
+//* PURPOSE:  ONE-TIME DEFINE OF THE FIZZKEY AND FIZZRST VSAM
+//*           KSDS CLUSTERS THAT FIZZPROC'S FIZZSTEP WRITES
+//*           TO.  BOTH CLUSTERS MUST EXIST BEFORE FIZZPROC IS
+//*           FIRST RUN - THEY ARE KEYED FILES, NOT PLAIN
+//*           SEQUENTIAL DATASETS, SO THEY CANNOT BE ALLOCATED
+//*           BY DISP=(MOD,CATLG,CATLG) ON THE EXEC DD LIKE
+//*           FIZZOUT.  RUN THIS JOB ONCE PER HLQ BEFORE
+//*           FIZZPROC'S FIRST EXECUTION; RERUNNING IT AFTER
+//*           THE CLUSTERS ALREADY EXIST FAILS WITH A DUPLICATE
+//*           NAME CONDITION, SO IT IS NOT PART OF THE REGULAR
+//*           FIZZPROC STEP FLOW.
+//*
+//* FIZZKEY'S KEY IS KEY-CURRENT-NUMBER, PIC 9(9), AT OFFSET 0
+//* OF A 33-BYTE RECORD (KEY-CURRENT-NUMBER PIC 9(9) FOLLOWED
+//* BY KEY-RESULT PIC X(24)) - SEE THE KEYED-OUTPUT-RECORD
+//* LAYOUT IN FIZZBUZZ.CBL.
+//*
+//* FIZZRST'S KEY IS RST-KEY, PIC 9(18) (RST-STARTING-NUMBER
+//* FOLLOWED BY RST-ENDING-NUMBER, EACH PIC 9(9)), AT OFFSET 0
+//* OF A 64-BYTE RECORD - SEE THE RESTART-RECORD LAYOUT IN
+//* FIZZBUZZ.CBL.  ONE RECORD IS KEPT PER RANGE SO A MULTI-
+//* RANGE FIZZTXN JOB CAN TELL EACH RANGE'S CHECKPOINT APART
+//* ON A RESUBMIT.
+//*
+//* THE CLUSTER NAMES BELOW MUST MATCH THE HLQ PASSED TO
+//* FIZZPROC (SEE FIZZBJOB) - CHANGE PROD.FIZZBUZZ ON ALL
+//* DEFINE STATEMENTS BELOW IF THIS IS RUN FOR ANOTHER HLQ.
+//*
+//* MODIFICATION HISTORY:
+//*   08 AUG 2026  RJP  INITIAL VERSION.
+//*   09 AUG 2026  RJP  ADD THE FIZZRST DEFINE - RESTART IS NOW
+//*                     A KEYED, PER-RANGE CLUSTER INSTEAD OF A
+//*                     SINGLE-RECORD SEQUENTIAL DATASET.
+//*********************************************************
+//*
+//DEFSTEP  EXEC PGM=IDCAMS
+//SYSPRINT DD  SYSOUT=*
+//SYSIN    DD  *
+  DEFINE CLUSTER (NAME(PROD.FIZZBUZZ.FIZZKEY)        -
+                  INDEXED                             -
+                  KEYS(9 0)                            -
+                  RECORDSIZE(33 33)                    -
+                  RECORDS(50000 25000)                 -
+                  FREESPACE(10 10)                      -
+                  SHAREOPTIONS(2 3))                     -
+          DATA    (NAME(PROD.FIZZBUZZ.FIZZKEY.DATA))    -
+          INDEX   (NAME(PROD.FIZZBUZZ.FIZZKEY.INDEX))
+  DEFINE CLUSTER (NAME(PROD.FIZZBUZZ.FIZZRST)        -
+                  INDEXED                             -
+                  KEYS(18 0)                           -
+                  RECORDSIZE(64 64)                     -
+                  RECORDS(500 250)                       -
+                  FREESPACE(10 10)                        -
+                  SHAREOPTIONS(2 3))                       -
+          DATA    (NAME(PROD.FIZZBUZZ.FIZZRST.DATA))      -
+          INDEX   (NAME(PROD.FIZZBUZZ.FIZZRST.INDEX))
+/*
