@@ -0,0 +1,83 @@
+//FIZZPROC PROC HLQ=PROD.FIZZBUZZ,LOADLIB=PROD.FIZZBUZZ.LOAD,
+//         RUNARGS='00000001 00001000'
+//*
+//*********************************************************
+//* CATALOGED PROCEDURE: FIZZPROC
+//*
+//* PURPOSE:  RUN THE FIZZBUZZ PROGRAM AND ALLOCATE THE
+//*           DATASETS IT NEEDS - OUTPUT ARCHIVE, CONTROL
+//*           CARD, RESTART, TRANSACTION WORKLIST, AND THE
+//*           KEYED LOOKUP FILE - THEN ROUTE A BAD RETURN
+//*           CODE OR AN ABEND INTO THE BATCH-FAILURE ALERT.
+//*
+//* PARAMETERS:
+//*   HLQ      HIGH-LEVEL QUALIFIER FOR THE FIZZBUZZ DATASETS
+//*   LOADLIB  LOAD LIBRARY CONTAINING THE FIZZBUZZ PROGRAM
+//*   RUNARGS  ARGUMENTS PASSED THROUGH TO THE PROGRAM ON THE
+//*            EXEC PARM - EITHER 'STARTNUM ENDNUM', OPTIONALLY
+//*            FOLLOWED BY TRACE, OR 'TXN' (OPTIONALLY FOLLOWED
+//*            BY TRACE) TO DRIVE THE FIZZTXN WORKLIST INSTEAD.
+//*
+//* MODIFICATION HISTORY:
+//*   08 AUG 2026  RJP  INITIAL VERSION.
+//*   09 AUG 2026  RJP  FIZZRST IS NOW A VSAM KSDS, ONE RECORD
+//*                     PER RANGE, DEFINED BY FIZZALOC THE SAME
+//*                     AS FIZZKEY - IT CANNOT BE ALLOCATED HERE
+//*                     WITH SPACE/DCB LIKE FIZZOUT.
+//*   09 AUG 2026  RJP  DROP THE QUOTES AROUND &RUNARGS ON THE
+//*                     EXEC PARM - RUNARGS' OWN VALUE ALREADY
+//*                     CARRIES THE QUOTES IT NEEDS FOR THE
+//*                     EMBEDDED BLANK, SO WRAPPING IT AGAIN HERE
+//*                     PRODUCED DOUBLED/UNBALANCED QUOTES AT
+//*                     SUBSTITUTION TIME INSTEAD OF ONE QUOTED
+//*                     PARM STRING.
+//*********************************************************
+//*
+//FIZZSTEP EXEC PGM=FIZZBUZZ,PARM=&RUNARGS,REGION=0M
+//STEPLIB  DD  DSN=&LOADLIB,DISP=SHR
+//*
+//* SEQUENTIAL ARCHIVE OF EVERY RESULT LINE FOR THE RUN.
+//FIZZOUT  DD  DSN=&HLQ..FIZZOUT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=60,BLKSIZE=0)
+//*
+//* OPTIONAL CONTROL CARD - DIVISOR PAIR AND OUTPUT WORDS.
+//* IF THIS DD IS NOT ALLOCATED THE PROGRAM DEFAULTS TO 3/5
+//* FIZZ/BUZZ, SO A DUMMY ALLOCATION IS FINE WHEN NO PRODUCT
+//* LINE OVERRIDE IS NEEDED FOR THIS RUN.
+//FIZZCTL  DD  DSN=&HLQ..FIZZCTL,DISP=SHR
+//*
+//* CHECKPOINT/RESTART DATASET - ONE RECORD PER RANGE, CARRIED
+//* FORWARD ACROSS A RESUBMIT SO A FAILED RUN PICKS UP WHERE IT
+//* LEFT OFF.  THIS IS A VSAM KSDS AND MUST BE DEFINED ONCE,
+//* BEFORE THE FIRST RUN OF THIS PROCEDURE, BY THE FIZZALOC JOB
+//* - IT CANNOT BE ALLOCATED HERE WITH SPACE/DCB THE WAY
+//* FIZZOUT IS, SO DISP=SHR IS ALL THIS STEP NEEDS.
+//FIZZRST  DD  DSN=&HLQ..FIZZRST,DISP=SHR
+//*
+//* MULTI-RANGE WORKLIST - ONLY READ WHEN RUNARGS IS 'TXN'.
+//FIZZTXN  DD  DSN=&HLQ..FIZZTXN,DISP=SHR
+//*
+//* KEYED LOOKUP FILE FOR DOWNSTREAM JOBS IN THE SUITE.  THIS
+//* IS A VSAM KSDS AND MUST BE DEFINED ONCE, BEFORE THE FIRST
+//* RUN OF THIS PROCEDURE, BY THE FIZZALOC JOB - IT CANNOT BE
+//* ALLOCATED HERE WITH SPACE/DCB THE WAY FIZZOUT IS, SO
+//* DISP=SHR IS ALL THIS STEP NEEDS.
+//FIZZKEY  DD  DSN=&HLQ..FIZZKEY,DISP=SHR
+//SYSOUT   DD  SYSOUT=*
+//*
+//*********************************************************
+//* IF FIZZSTEP ABENDED OR CAME BACK WITH A NON-ZERO RETURN
+//* CODE (16 = BAD ARGUMENTS, 12 = A DD COULD NOT BE OPENED)
+//* PAGE THE ON-CALL BATCH SUPPORT QUEUE INSTEAD OF LETTING
+//* THE JOB END QUIETLY.  COND=EVEN MAKES THIS STEP RUN EVEN
+//* AFTER AN ABEND IN FIZZSTEP; THE RC TEST SKIPS IT WHEN
+//* FIZZSTEP CAME BACK CLEAN.
+//*********************************************************
+//ALERT    EXEC PGM=BFALERT,COND=((0,EQ,FIZZSTEP),EVEN)
+//SYSIN    DD  *
+  STEPNAME=FIZZSTEP SEVERITY=CRITICAL QUEUE=BATCH-SUPPORT
+/*
+//SYSOUT   DD  SYSOUT=*
+//         PEND
