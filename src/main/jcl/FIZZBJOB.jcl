@@ -0,0 +1,20 @@
+//FIZZBJOB JOB (ACCTNO),'FIZZBUZZ DAILY RUN',
+//         CLASS=A,MSGCLASS=X,NOTIFY=&SYSUID,REGION=0M
+//*
+//*********************************************************
+//* JOB:      FIZZBJOB
+//* PURPOSE:  SCHEDULED DAILY DRIVER FOR THE FIZZBUZZ
+//*           CATALOGED PROCEDURE.  THIS PUTS FIZZBUZZ ON
+//*           THE SAME FOOTING AS THE REST OF THE SUITE -
+//*           SCHEDULER-OWNED, WITH ITS DATASETS ALLOCATED
+//*           BY JCL AND A BAD RETURN CODE OR ABEND PAGED
+//*           TO ON-CALL INSTEAD OF DISCOVERED BY HAND.
+//*
+//* MODIFICATION HISTORY:
+//*   08 AUG 2026  RJP  INITIAL VERSION.
+//*********************************************************
+//*
+//RUNSTEP  EXEC FIZZPROC,
+//         HLQ=PROD.FIZZBUZZ,
+//         LOADLIB=PROD.FIZZBUZZ.LOAD,
+//         RUNARGS='00000001 00010000'
