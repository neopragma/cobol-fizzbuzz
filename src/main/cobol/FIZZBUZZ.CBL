@@ -4,68 +4,872 @@
       * PURPOSE:   FIZZBUZZ EXERCISE.
       *
       * USAGE:     FIZZBUZZ FROM TO
+      *
+      * MODIFICATION HISTORY:
+      *   08 AUG 2026  RJP  ADD OUTPUT-FILE - SPOOL RETURN-VALUE TABLE
+      *                     TO A SEQUENTIAL DATASET (FIZZOUT) SO A RUN
+      *                     CAN BE ARCHIVED INSTEAD OF SCRAPED FROM
+      *                     SYSOUT.  FILLED IN 1000-PROCESS-NUMBER WITH
+      *                     THE ACTUAL FIZZ/BUZZ CLASSIFICATION LOGIC.
+      *   08 AUG 2026  RJP  WIDEN STARTING-NUMBER/ENDING-NUMBER AND THE
+      *                     RETURN-LINE TABLE TO SUPPORT SIX-DIGIT LOT
+      *                     RANGES INSTEAD OF CAPPING AT 9999.
+      *   08 AUG 2026  RJP  READ AN OPTIONAL CONTROL CARD (FIZZCTL) IN
+      *                     0500-INITIALIZE SO THE DIVISOR PAIR AND THE
+      *                     OUTPUT WORDS ARE CONFIGURABLE PER RUN.  IF
+      *                     THE CONTROL FILE IS NOT ALLOCATED THE 3/5,
+      *                     FIZZ/BUZZ DEFAULTS APPLY.
+      *   08 AUG 2026  RJP  ADD CHECKPOINT/RESTART SUPPORT.  THE MAIN
+      *                     LOOP SNAPSHOTS ITS POSITION TO FIZZRST EVERY
+      *                     CHECKPOINT-INTERVAL NUMBERS SO A RESUBMITTED
+      *                     JOB PICKS UP WHERE THE PRIOR RUN LEFT OFF
+      *                     INSTEAD OF REPROCESSING THE WHOLE RANGE.
+      *   08 AUG 2026  RJP  VALIDATE THE COMMAND-LINE ARGUMENTS BEFORE
+      *                     USING THEM - BOTH MUST BE PRESENT, NUMERIC,
+      *                     AND STARTING-NUMBER MAY NOT EXCEED ENDING-
+      *                     NUMBER.  BAD INPUT NOW SETS A NON-ZERO
+      *                     RETURN-CODE INSTEAD OF ABENDING OR RUNNING
+      *                     WITH GARBAGE VALUES.
+      *   08 AUG 2026  RJP  TALLY FIZZ/BUZZ/FIZZBUZZ/PLAIN COUNTS WHILE
+      *                     PROCESSING AND DISPLAY A SUMMARY LINE AFTER
+      *                     THE MAIN LOOP FOR DAILY RECONCILIATION.
+      *   08 AUG 2026  RJP  ADD A BATCH MODE - WHEN ARG 1 IS 'TXN' THE
+      *                     PROGRAM READS FIZZTXN FOR A WORKLIST OF
+      *                     START/END PAIRS AND PROCESSES EACH RANGE IN
+      *                     TURN INSTEAD OF TAKING ONE PAIR FROM THE
+      *                     COMMAND LINE.  CHECKPOINT/RESTART AND THE
+      *                     SUMMARY TOTALS NOW OPERATE PER RANGE VIA THE
+      *                     NEW 2000-PROCESS-RANGE, WITH THE SUMMARY
+      *                     ACCUMULATING ACROSS ALL RANGES IN THE JOB.
+      *   08 AUG 2026  RJP  ADD KEYED-OUTPUT-FILE (FIZZKEY), AN INDEXED
+      *                     DATASET KEYED BY CURRENT-NUMBER, SO OTHER
+      *                     JOBS IN THE SUITE CAN LOOK UP ONE NUMBER'S
+      *                     CLASSIFICATION DIRECTLY INSTEAD OF RERUNNING
+      *                     FIZZBUZZ AGAINST THE SAME RANGE.
+      *   08 AUG 2026  RJP  WIRE UP TEST-88 AS A TRACE SWITCH, TURNED ON
+      *                     BY PASSING 'TRACE' AS THE LAST COMMAND-LINE
+      *                     ARGUMENT, SO THE REMAINDER/QUOTIENT/DIVISOR
+      *                     ARITHMETIC AND THE OFFSET USED TO SPOOL THE
+      *                     OUTPUT FILE ARE VISIBLE WITHOUT ADDING ONE-
+      *                     OFF DISPLAY STATEMENTS TO TRACK DOWN A
+      *                     DISPUTED CLASSIFICATION.
+      *   09 AUG 2026  RJP  MAKE FIZZRST A KEYED FILE, ONE RECORD PER
+      *                     RANGE (KEYED BY START/END), SO A RESUBMITTED
+      *                     MULTI-RANGE FIZZTXN JOB RECOGNIZES EACH
+      *                     RANGE'S COMPLETION SEPARATELY INSTEAD OF
+      *                     ONLY THE MOST RECENTLY CHECKPOINTED RANGE.
+      *                     OPEN FIZZRST AND FIZZKEY I-O FIRST AND FALL
+      *                     BACK TO OPEN OUTPUT ONLY WHEN THAT FAILS, SO
+      *                     A NON-EMPTY CLUSTER FROM A PRIOR RUN DOESN'T
+      *                     FAIL THE OPEN.  FLUSH RETURN-LINE ENTRIES TO
+      *                     FIZZOUT AND FIZZKEY AT EVERY CHECKPOINT, NOT
+      *                     JUST AT THE END OF THE RANGE, AND CARRY THE
+      *                     SUMMARY COUNTS IN THE CHECKPOINT RECORD SO
+      *                     BOTH SURVIVE AN ABEND MID-RANGE.  FIZZKEY IS
+      *                     NOW ACCESS MODE RANDOM SINCE A MULTI-RANGE
+      *                     WORKLIST CAN'T BE COUNTED ON TO ARRIVE IN
+      *                     ASCENDING KEY ORDER.  VALIDATE FIZZTXN
+      *                     RECORDS AS NUMERIC BEFORE USING THEM, THE
+      *                     SAME AS THE COMMAND-LINE ARGUMENTS.
+      *   09 AUG 2026  RJP  RST-FIZZ-COUNT AND ITS THREE COMPANIONS NOW
+      *                     HOLD EACH RANGE'S OWN COUNT, NOT A COPY OF
+      *                     THE JOB-WIDE SUMMARY - 2000-PROCESS-RANGE
+      *                     SNAPSHOTS SUMMARY-COUNTS BEFORE TOUCHING THE
+      *                     RANGE SO 8100-CHECKPOINT/8200-RUN-COMPLETE
+      *                     CAN PERSIST CURRENT-MINUS-SNAPSHOT, AND
+      *                     0520-READ-RESTART NOW ADDS THAT VALUE BACK
+      *                     IN ON A RESUME THE SAME WAY IT ALREADY DID
+      *                     FOR AN ALREADY-COMPLETE RANGE.  WITHOUT THIS
+      *                     A RESUBMITTED MULTI-RANGE FIZZTXN JOB COULD
+      *                     DOUBLE-COUNT OR DROP WORK IN THE FINAL
+      *                     SUMMARY DEPENDING ON HOW MANY RANGES WERE
+      *                     ALREADY COMPLETE.  ALSO STOPPED OPENING AND
+      *                     CLOSING FIZZOUT AND FIZZKEY ON EVERY
+      *                     CHECKPOINT - THEY ARE NOW OPENED ONCE PER
+      *                     RANGE IN 2000-PROCESS-RANGE AND CLOSED ONCE
+      *                     AT THE END; 8100-CHECKPOINT JUST PERFORMS
+      *                     THE WRITE LOOP.
+      *   09 AUG 2026  RJP  2000-PROCESS-RANGE NO LONGER RUNS THE MAIN
+      *                     LOOP OR MARKS A RANGE COMPLETE UNLESS BOTH
+      *                     FIZZOUT AND FIZZKEY ACTUALLY OPENED - A
+      *                     TRANSIENT OPEN FAILURE NO LONGER GETS
+      *                     RECORDED AS "RANGE COMPLETE" WITH NOTHING
+      *                     ACTUALLY ARCHIVED.  8000-WRITE-OUTPUT NOW
+      *                     ALWAYS TRIES OPEN EXTEND FIRST AND FALLS
+      *                     BACK TO OPEN OUTPUT ONLY WHEN FIZZOUT
+      *                     DOESN'T EXIST YET, THE SAME EXISTENCE-BASED
+      *                     PATTERN 8400-WRITE-KEYED ALREADY USES,
+      *                     INSTEAD OF BRANCHING ON THIS RUN'S OWN
+      *                     STATE - THE OLD BRANCH COULD TRUNCATE A
+      *                     FIZZOUT THAT ALREADY HELD EARLIER RANGES'
+      *                     OUTPUT FROM A PRIOR RUN.  THE NOW-UNUSED
+      *                     OUTPUT-FILE-WRITTEN SWITCH WAS REMOVED.
+      *                     STARTING-NUMBER/TXN-STARTING-NUMBER MUST
+      *                     NOW BE GREATER THAN ZERO, THE SAME AS THE
+      *                     OTHER ARGUMENT CHECKS, SINCE ZERO IS A
+      *                     VALID RETURN-LINE SUBSCRIPT ONLY STARTING
+      *                     AT 1.  8010-WRITE-OUTPUT-RECORDS NOW CHECKS
+      *                     OUTPUT-FILE-OK AFTER EACH WRITE THE SAME
+      *                     WAY EVERY OTHER FILE WRITE IN THIS PROGRAM
+      *                     IS CHECKED.  0510-READ-CONTROL REJECTS A
+      *                     BLANK CTL-WORD-1/CTL-WORD-2 THE SAME WAY A
+      *                     ZERO DIVISOR IS ALREADY REJECTED.  0000-MAIN
+      *                     NO LONGER DISPLAYS THE RUN SUMMARY WHEN
+      *                     RETURN-CODE IS NON-ZERO.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. FIZZBUZZ.
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OUTPUT-FILE ASSIGN TO FIZZOUT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS OUTPUT-FILE-STATUS.
+
+           SELECT CONTROL-FILE ASSIGN TO FIZZCTL
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS CONTROL-FILE-STATUS.
+
+           SELECT RESTART-FILE ASSIGN TO FIZZRST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS RST-KEY
+               FILE STATUS IS RESTART-FILE-STATUS.
+
+           SELECT TRANSACTION-FILE ASSIGN TO FIZZTXN
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS TRANSACTION-FILE-STATUS.
+
+           SELECT KEYED-OUTPUT-FILE ASSIGN TO FIZZKEY
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS KEY-CURRENT-NUMBER
+               FILE STATUS IS KEYED-OUTPUT-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  OUTPUT-FILE
+           RECORDING MODE IS F.
+       01  OUTPUT-RECORD          PIC X(60).
+
+       FD  CONTROL-FILE
+           RECORDING MODE IS F.
+       01  CONTROL-RECORD.
+           05  CTL-DIVISOR-1       PIC 9(4).
+           05  CTL-DIVISOR-2       PIC 9(4).
+           05  CTL-WORD-1          PIC X(10).
+           05  CTL-WORD-2          PIC X(10).
+
+       FD  RESTART-FILE.
+       01  RESTART-RECORD.
+           05  RST-KEY.
+               10  RST-STARTING-NUMBER PIC 9(9).
+               10  RST-ENDING-NUMBER   PIC 9(9).
+           05  RST-CURRENT-NUMBER  PIC 9(9).
+           05  RST-COMPLETE-SW     PIC X(01).
+               88  RST-RUN-COMPLETE VALUE 'Y'.
+           05  RST-FIZZ-COUNT      PIC 9(9).
+           05  RST-BUZZ-COUNT      PIC 9(9).
+           05  RST-FIZZBUZZ-COUNT  PIC 9(9).
+           05  RST-PLAIN-COUNT     PIC 9(9).
+
+       FD  TRANSACTION-FILE
+           RECORDING MODE IS F.
+       01  TRANSACTION-RECORD.
+           05  TXN-STARTING-NUMBER PIC 9(9).
+           05  TXN-ENDING-NUMBER   PIC 9(9).
+
+       FD  KEYED-OUTPUT-FILE.
+       01  KEYED-OUTPUT-RECORD.
+           05  KEY-CURRENT-NUMBER  PIC 9(9).
+           05  KEY-RESULT          PIC X(24).
+
        WORKING-STORAGE SECTION.
        01  ARGS PIC X(120).
        01  ARGUMENTS.
-           05  STARTING-NUMBER    PIC 9(4).
-           05  ENDING-NUMBER      PIC 9(4).
+           05  STARTING-NUMBER    PIC 9(9).
+           05  ENDING-NUMBER      PIC 9(9).
+           05  ORIGINAL-STARTING-NUMBER PIC 9(9).
 
-       01  BINARY.    
-           05  THE-REMAINDER      PIC S9(4).
-           05  THE-QUOTIENT       PIC S9(4).
-           05  THE-DIVISOR        PIC S9(4).
-           05  OFFSET             PIC S9(4).
+       01  BINARY.
+           05  THE-REMAINDER      PIC S9(9).
+           05  THE-QUOTIENT       PIC S9(9).
+           05  THE-DIVISOR        PIC S9(9).
+           05  OFFSET             PIC S9(9).
 
        01  FILLER.
-           05  CURRENT-NUMBER     PIC 9(4).
-           05  CURRENT-RESULT     PIC X(12).
-           05  FIZZ-OUT           PIC X(4) VALUE SPACES.
-           05  BUZZ-OUT           PIC X(4) VALUE SPACES.
+           05  CURRENT-NUMBER     PIC 9(9).
+           05  CURRENT-RESULT     PIC X(24).
+           05  FIZZ-OUT           PIC X(10) VALUE SPACES.
+           05  BUZZ-OUT           PIC X(10) VALUE SPACES.
            05  FILLER             PIC X VALUE 'N'.
                88  TEST-88 VALUE 'Y', FALSE 'N'.
+           05  FILLER             PIC X VALUE 'Y'.
+               88  ARGS-ARE-VALID VALUE 'Y', FALSE 'N'.
+           05  FILLER             PIC X VALUE 'N'.
+               88  BATCH-MODE VALUE 'Y', FALSE 'N'.
+           05  FILLER             PIC X VALUE 'N'.
+               88  TRANSACTION-AT-EOF VALUE 'Y', FALSE 'N'.
+           05  FILLER             PIC X VALUE 'N'.
+               88  RESTART-FILE-AVAILABLE VALUE 'Y', FALSE 'N'.
+           05  FILLER             PIC X VALUE 'N'.
+               88  RESTART-RECORD-EXISTS VALUE 'Y', FALSE 'N'.
+           05  FILLER             PIC X VALUE 'N'.
+               88  RANGE-ALREADY-COMPLETE VALUE 'Y', FALSE 'N'.
+           05  FILLER             PIC X VALUE 'N'.
+               88  OUTPUT-FILE-OPEN VALUE 'Y', FALSE 'N'.
+           05  FILLER             PIC X VALUE 'N'.
+               88  KEYED-OUTPUT-FILE-OPEN VALUE 'Y', FALSE 'N'.
+
+       01  ARG-TOKENS.
+           05  ARG-TOKEN-1        PIC X(09).
+           05  ARG-TOKEN-1-LEN    PIC 9(01).
+           05  ARG-TOKEN-2        PIC X(09).
+           05  ARG-TOKEN-2-LEN    PIC 9(01).
+           05  ARG-TOKEN-3        PIC X(09).
+           05  ARG-TOKEN-3-LEN    PIC 9(01).
+
+       01  CONTROL-VALUES.
+           05  DIVISOR-1          PIC S9(9) VALUE 3.
+           05  DIVISOR-2          PIC S9(9) VALUE 5.
+           05  WORD-1             PIC X(10) VALUE 'Fizz'.
+           05  WORD-2             PIC X(10) VALUE 'Buzz'.
+
+       01  CHECKPOINT-VALUES.
+           05  CHECKPOINT-INTERVAL PIC 9(9) VALUE 1000.
+           05  CHECKPOINT-COUNT    PIC 9(9) VALUE ZERO.
+           05  FLUSH-FROM          PIC 9(9).
+           05  FLUSH-THROUGH       PIC 9(9).
+
+       01  RANGE-LIMITS.
+           05  MAXIMUM-ENDING-NUMBER PIC 9(9) VALUE 1000000.
+
+       01  SUMMARY-COUNTS.
+           05  FIZZ-COUNT          PIC 9(9) VALUE ZERO.
+           05  BUZZ-COUNT          PIC 9(9) VALUE ZERO.
+           05  FIZZBUZZ-COUNT      PIC 9(9) VALUE ZERO.
+           05  PLAIN-COUNT         PIC 9(9) VALUE ZERO.
+
+       01  RANGE-START-COUNTS.
+           05  RANGE-START-FIZZ-COUNT     PIC 9(9) VALUE ZERO.
+           05  RANGE-START-BUZZ-COUNT     PIC 9(9) VALUE ZERO.
+           05  RANGE-START-FIZZBUZZ-COUNT PIC 9(9) VALUE ZERO.
+           05  RANGE-START-PLAIN-COUNT    PIC 9(9) VALUE ZERO.
 
        01  RETURN-VALUE.
-           05  RETURN-LINE OCCURS 1 TO 10000 
-                                  DEPENDING ON ENDING-NUMBER 
-                                  PIC X(60).    
+           05  RETURN-LINE OCCURS 1 TO 1000000
+                                  DEPENDING ON ENDING-NUMBER
+                                  PIC X(60).
+
+       01  FILE-STATUS-VALUES.
+           05  OUTPUT-FILE-STATUS  PIC X(02) VALUE '00'.
+               88  OUTPUT-FILE-OK VALUE '00'.
+           05  CONTROL-FILE-STATUS PIC X(02) VALUE '00'.
+               88  CONTROL-FILE-OK VALUE '00'.
+           05  RESTART-FILE-STATUS PIC X(02) VALUE '00'.
+               88  RESTART-FILE-OK VALUE '00'.
+           05  TRANSACTION-FILE-STATUS PIC X(02) VALUE '00'.
+               88  TRANSACTION-FILE-OK VALUE '00'.
+           05  KEYED-OUTPUT-FILE-STATUS PIC X(02) VALUE '00'.
+               88  KEYED-OUTPUT-FILE-OK VALUE '00'.
 
        PROCEDURE DIVISION.
 
        0000-MAIN.
 
-           PERFORM 0500-INITIALIZE
-           PERFORM
-               VARYING CURRENT-NUMBER 
-               FROM STARTING-NUMBER BY 1
-               UNTIL CURRENT-NUMBER GREATER THAN ENDING-NUMBER
-
-               PERFORM 1000-PROCESS-NUMBER
-               DISPLAY 'Result for ' CURRENT-NUMBER
-                       ' is ' CURRENT-RESULT
-           END-PERFORM    
+           PERFORM 0500-INITIALIZE THRU 0500-INITIALIZE-EXIT
+           IF ARGS-ARE-VALID
+               IF BATCH-MODE
+                   PERFORM 0600-PROCESS-TRANSACTIONS
+                       THRU 0600-PROCESS-TRANSACTIONS-EX
+               ELSE
+                   PERFORM 2000-PROCESS-RANGE THRU 2000-PROCESS-RANGE-EX
+               END-IF
+               IF RETURN-CODE EQUAL ZERO
+                   PERFORM 8300-DISPLAY-SUMMARY
+                       THRU 8300-DISPLAY-SUMMARY-EX
+               END-IF
+           END-IF
            GOBACK
            .
 
        0500-INITIALIZE.
            ACCEPT ARGS FROM COMMAND-LINE END-ACCEPT
 
+           MOVE SPACES TO ARG-TOKENS
            UNSTRING ARGS DELIMITED BY SPACE
-               INTO STARTING-NUMBER, ENDING-NUMBER
+               INTO ARG-TOKEN-1 COUNT IN ARG-TOKEN-1-LEN
+                    ARG-TOKEN-2 COUNT IN ARG-TOKEN-2-LEN
+                    ARG-TOKEN-3 COUNT IN ARG-TOKEN-3-LEN
            END-UNSTRING
+
+           IF ARG-TOKEN-1 (1:3) EQUAL 'TXN'
+               SET BATCH-MODE TO TRUE
+               SET ARGS-ARE-VALID TO TRUE
+               IF ARG-TOKEN-2-LEN NOT EQUAL ZERO
+                  AND ARG-TOKEN-2 (1:ARG-TOKEN-2-LEN) EQUAL 'TRACE'
+                   SET TEST-88 TO TRUE
+               END-IF
+           ELSE
+               PERFORM 0530-VALIDATE-ARGS THRU 0530-VALIDATE-ARGS-EXIT
+               IF NOT ARGS-ARE-VALID
+                   MOVE 16 TO RETURN-CODE
+                   GO TO 0500-INITIALIZE-EXIT
+               END-IF
+               MOVE STARTING-NUMBER TO ORIGINAL-STARTING-NUMBER
+               IF ARG-TOKEN-3-LEN NOT EQUAL ZERO
+                  AND ARG-TOKEN-3 (1:ARG-TOKEN-3-LEN) EQUAL 'TRACE'
+                   SET TEST-88 TO TRUE
+               END-IF
+           END-IF
+
+           PERFORM 0510-READ-CONTROL THRU 0510-READ-CONTROL-EXIT
+           .
+
+       0500-INITIALIZE-EXIT.
+           EXIT.
+
+       0530-VALIDATE-ARGS.
+
+           SET ARGS-ARE-VALID TO TRUE
+
+           IF ARG-TOKEN-1-LEN EQUAL ZERO OR ARG-TOKEN-2-LEN EQUAL ZERO
+               DISPLAY 'FIZZBUZZ - STARTING AND ENDING NUMBERS ARE '
+                       'BOTH REQUIRED'
+               SET ARGS-ARE-VALID TO FALSE
+               GO TO 0530-VALIDATE-ARGS-EXIT
+           END-IF
+
+           IF ARG-TOKEN-1 (1:ARG-TOKEN-1-LEN) NOT NUMERIC
+              OR ARG-TOKEN-2 (1:ARG-TOKEN-2-LEN) NOT NUMERIC
+               DISPLAY 'FIZZBUZZ - STARTING AND ENDING NUMBERS MUST '
+                       'BE NUMERIC'
+               SET ARGS-ARE-VALID TO FALSE
+               GO TO 0530-VALIDATE-ARGS-EXIT
+           END-IF
+
+           MOVE ARG-TOKEN-1 (1:ARG-TOKEN-1-LEN) TO STARTING-NUMBER
+           MOVE ARG-TOKEN-2 (1:ARG-TOKEN-2-LEN) TO ENDING-NUMBER
+
+           IF STARTING-NUMBER EQUAL ZERO
+               DISPLAY 'FIZZBUZZ - STARTING NUMBER MUST BE GREATER '
+                       'THAN ZERO'
+               SET ARGS-ARE-VALID TO FALSE
+               GO TO 0530-VALIDATE-ARGS-EXIT
+           END-IF
+
+           IF STARTING-NUMBER GREATER THAN ENDING-NUMBER
+               DISPLAY 'FIZZBUZZ - STARTING NUMBER MUST NOT EXCEED '
+                       'ENDING NUMBER'
+               SET ARGS-ARE-VALID TO FALSE
+               GO TO 0530-VALIDATE-ARGS-EXIT
+           END-IF
+
+           IF ENDING-NUMBER GREATER THAN MAXIMUM-ENDING-NUMBER
+               DISPLAY 'FIZZBUZZ - ENDING NUMBER MUST NOT EXCEED '
+                       MAXIMUM-ENDING-NUMBER
+               SET ARGS-ARE-VALID TO FALSE
+           END-IF
+           .
+
+       0530-VALIDATE-ARGS-EXIT.
+           EXIT.
+
+       0520-READ-RESTART.
+
+           SET RESTART-FILE-AVAILABLE TO FALSE
+           SET RESTART-RECORD-EXISTS TO FALSE
+           SET RANGE-ALREADY-COMPLETE TO FALSE
+
+           OPEN I-O RESTART-FILE
+           IF NOT RESTART-FILE-OK
+               OPEN OUTPUT RESTART-FILE
+               IF NOT RESTART-FILE-OK
+                   DISPLAY 'FIZZBUZZ - UNABLE TO OPEN RESTART-FILE, '
+                           'STATUS = ' RESTART-FILE-STATUS
+                   GO TO 0520-READ-RESTART-EXIT
+               END-IF
+               CLOSE RESTART-FILE
+               OPEN I-O RESTART-FILE
+               IF NOT RESTART-FILE-OK
+                   DISPLAY 'FIZZBUZZ - UNABLE TO REOPEN RESTART-FILE, '
+                           'STATUS = ' RESTART-FILE-STATUS
+                   GO TO 0520-READ-RESTART-EXIT
+               END-IF
+           END-IF
+           SET RESTART-FILE-AVAILABLE TO TRUE
+
+           MOVE ORIGINAL-STARTING-NUMBER TO RST-STARTING-NUMBER
+           MOVE ENDING-NUMBER TO RST-ENDING-NUMBER
+           READ RESTART-FILE
+               INVALID KEY
+                   GO TO 0520-READ-RESTART-EXIT
+           END-READ
+           SET RESTART-RECORD-EXISTS TO TRUE
+
+           IF RST-RUN-COMPLETE
+               DISPLAY 'FIZZBUZZ - RANGE ' ORIGINAL-STARTING-NUMBER
+                       ' THRU ' ENDING-NUMBER
+                       ' ALREADY COMPLETE, SKIPPING'
+               SET RANGE-ALREADY-COMPLETE TO TRUE
+               ADD RST-FIZZ-COUNT TO FIZZ-COUNT
+               ADD RST-BUZZ-COUNT TO BUZZ-COUNT
+               ADD RST-FIZZBUZZ-COUNT TO FIZZBUZZ-COUNT
+               ADD RST-PLAIN-COUNT TO PLAIN-COUNT
+               COMPUTE STARTING-NUMBER = ENDING-NUMBER + 1
+               GO TO 0520-READ-RESTART-EXIT
+           END-IF
+
+           IF RST-CURRENT-NUMBER GREATER THAN OR EQUAL STARTING-NUMBER
+              AND RST-CURRENT-NUMBER LESS THAN OR EQUAL ENDING-NUMBER
+               COMPUTE STARTING-NUMBER = RST-CURRENT-NUMBER + 1
+               ADD RST-FIZZ-COUNT TO FIZZ-COUNT
+               ADD RST-BUZZ-COUNT TO BUZZ-COUNT
+               ADD RST-FIZZBUZZ-COUNT TO FIZZBUZZ-COUNT
+               ADD RST-PLAIN-COUNT TO PLAIN-COUNT
+               DISPLAY 'FIZZBUZZ - RESUMING AT ' STARTING-NUMBER
+                       ' FROM PRIOR CHECKPOINT'
+           END-IF
            .
 
+       0520-READ-RESTART-EXIT.
+           EXIT.
+
+       0510-READ-CONTROL.
+
+           OPEN INPUT CONTROL-FILE
+           IF NOT CONTROL-FILE-OK
+               GO TO 0510-READ-CONTROL-EXIT
+           END-IF
+
+           READ CONTROL-FILE
+               AT END
+                   GO TO 0510-CLOSE-CONTROL-CARD
+           END-READ
+
+           IF CTL-DIVISOR-1 EQUAL ZERO OR CTL-DIVISOR-2 EQUAL ZERO
+               DISPLAY 'FIZZBUZZ - CONTROL CARD DIVISOR MAY NOT BE '
+                       'ZERO'
+               SET ARGS-ARE-VALID TO FALSE
+               MOVE 16 TO RETURN-CODE
+               GO TO 0510-CLOSE-CONTROL-CARD
+           END-IF
+
+           IF CTL-WORD-1 EQUAL SPACES OR CTL-WORD-2 EQUAL SPACES
+               DISPLAY 'FIZZBUZZ - CONTROL CARD WORDS MAY NOT BE '
+                       'BLANK'
+               SET ARGS-ARE-VALID TO FALSE
+               MOVE 16 TO RETURN-CODE
+               GO TO 0510-CLOSE-CONTROL-CARD
+           END-IF
+
+           MOVE CTL-DIVISOR-1 TO DIVISOR-1
+           MOVE CTL-DIVISOR-2 TO DIVISOR-2
+           MOVE CTL-WORD-1 TO WORD-1
+           MOVE CTL-WORD-2 TO WORD-2
+           .
+
+       0510-CLOSE-CONTROL-CARD.
+           CLOSE CONTROL-FILE
+           .
+
+       0510-READ-CONTROL-EXIT.
+           EXIT.
+
+       0600-PROCESS-TRANSACTIONS.
+
+           OPEN INPUT TRANSACTION-FILE
+           IF NOT TRANSACTION-FILE-OK
+               DISPLAY 'FIZZBUZZ - UNABLE TO OPEN TRANSACTION-FILE, '
+                       'STATUS = ' TRANSACTION-FILE-STATUS
+               MOVE 12 TO RETURN-CODE
+               GO TO 0600-PROCESS-TRANSACTIONS-EX
+           END-IF
+
+           PERFORM 0610-READ-NEXT-TRANSACTION
+               THRU 0610-READ-NEXT-TRANSACTION-EX
+           PERFORM UNTIL TRANSACTION-AT-EOF
+               PERFORM 0620-PROCESS-TRANSACTION
+                   THRU 0620-PROCESS-TRANSACTION-EX
+               PERFORM 0610-READ-NEXT-TRANSACTION
+                   THRU 0610-READ-NEXT-TRANSACTION-EX
+           END-PERFORM
+
+           CLOSE TRANSACTION-FILE
+           .
+
+       0600-PROCESS-TRANSACTIONS-EX.
+           EXIT.
+
+       0610-READ-NEXT-TRANSACTION.
+
+           READ TRANSACTION-FILE
+               AT END
+                   SET TRANSACTION-AT-EOF TO TRUE
+           END-READ
+           .
+
+       0610-READ-NEXT-TRANSACTION-EX.
+           EXIT.
+
+       0620-PROCESS-TRANSACTION.
+
+           IF TXN-STARTING-NUMBER NOT NUMERIC
+              OR TXN-ENDING-NUMBER NOT NUMERIC
+               DISPLAY 'FIZZBUZZ - SKIPPING NON-NUMERIC TRANSACTION '
+                       'RECORD'
+               MOVE 16 TO RETURN-CODE
+               GO TO 0620-PROCESS-TRANSACTION-EX
+           END-IF
+
+           IF TXN-STARTING-NUMBER EQUAL ZERO
+              OR TXN-STARTING-NUMBER GREATER THAN TXN-ENDING-NUMBER
+              OR TXN-ENDING-NUMBER GREATER THAN MAXIMUM-ENDING-NUMBER
+               DISPLAY 'FIZZBUZZ - SKIPPING BAD TRANSACTION RANGE '
+                       TXN-STARTING-NUMBER ' THRU '
+                       TXN-ENDING-NUMBER
+               MOVE 16 TO RETURN-CODE
+               GO TO 0620-PROCESS-TRANSACTION-EX
+           END-IF
+
+           MOVE TXN-STARTING-NUMBER TO STARTING-NUMBER
+           MOVE TXN-ENDING-NUMBER TO ENDING-NUMBER
+           MOVE STARTING-NUMBER TO ORIGINAL-STARTING-NUMBER
+           PERFORM 2000-PROCESS-RANGE THRU 2000-PROCESS-RANGE-EX
+           .
+
+       0620-PROCESS-TRANSACTION-EX.
+           EXIT.
+
+       2000-PROCESS-RANGE.
+
+           MOVE FIZZ-COUNT TO RANGE-START-FIZZ-COUNT
+           MOVE BUZZ-COUNT TO RANGE-START-BUZZ-COUNT
+           MOVE FIZZBUZZ-COUNT TO RANGE-START-FIZZBUZZ-COUNT
+           MOVE PLAIN-COUNT TO RANGE-START-PLAIN-COUNT
+
+           PERFORM 0520-READ-RESTART THRU 0520-READ-RESTART-EXIT
+           MOVE STARTING-NUMBER TO FLUSH-FROM
+
+           IF NOT RANGE-ALREADY-COMPLETE
+               PERFORM 8000-WRITE-OUTPUT THRU 8000-WRITE-OUTPUT-EXIT
+               PERFORM 8400-WRITE-KEYED THRU 8400-WRITE-KEYED-EX
+
+               IF OUTPUT-FILE-OPEN AND KEYED-OUTPUT-FILE-OPEN
+                   PERFORM
+                       VARYING CURRENT-NUMBER
+                       FROM STARTING-NUMBER BY 1
+                       UNTIL CURRENT-NUMBER GREATER THAN ENDING-NUMBER
+
+                       PERFORM 1000-PROCESS-NUMBER
+                       DISPLAY 'Result for ' CURRENT-NUMBER
+                               ' is ' CURRENT-RESULT
+                       PERFORM 8100-CHECKPOINT
+                           THRU 8100-CHECKPOINT-EXIT
+                   END-PERFORM
+
+                   IF FLUSH-FROM LESS THAN OR EQUAL ENDING-NUMBER
+                       MOVE ENDING-NUMBER TO FLUSH-THROUGH
+                       PERFORM 8010-WRITE-OUTPUT-RECORDS
+                           THRU 8010-WRITE-OUTPUT-RECORDS-EX
+                       PERFORM 8410-WRITE-KEYED-RECORDS
+                           THRU 8410-WRITE-KEYED-RECORDS-EX
+                       COMPUTE FLUSH-FROM = FLUSH-THROUGH + 1
+                   END-IF
+
+                   PERFORM 8200-RUN-COMPLETE THRU 8200-RUN-COMPLETE-EXIT
+               ELSE
+                   DISPLAY 'FIZZBUZZ - RANGE ' ORIGINAL-STARTING-NUMBER
+                           ' THRU ' ENDING-NUMBER
+                           ' NOT PROCESSED, OUTPUT FILE(S) UNAVAILABLE'
+               END-IF
+
+               PERFORM 8020-CLOSE-OUTPUT THRU 8020-CLOSE-OUTPUT-EX
+               PERFORM 8420-CLOSE-KEYED THRU 8420-CLOSE-KEYED-EX
+           END-IF
+
+           IF RESTART-FILE-AVAILABLE
+               CLOSE RESTART-FILE
+           END-IF
+           .
+
+       2000-PROCESS-RANGE-EX.
+           EXIT.
+
        1000-PROCESS-NUMBER.
 
-      *****************************************************************
-      * Your code goes here.                                          *
-      *****************************************************************
+           MOVE SPACES TO FIZZ-OUT
+           MOVE SPACES TO BUZZ-OUT
+           MOVE SPACES TO CURRENT-RESULT
+
+           MOVE DIVISOR-1 TO THE-DIVISOR
+           DIVIDE CURRENT-NUMBER BY THE-DIVISOR
+               GIVING THE-QUOTIENT
+               REMAINDER THE-REMAINDER
+           IF TEST-88
+               DISPLAY 'TRACE - NUMBER ' CURRENT-NUMBER
+                       ' DIVISOR ' THE-DIVISOR
+                       ' QUOTIENT ' THE-QUOTIENT
+                       ' REMAINDER ' THE-REMAINDER
+           END-IF
+           IF THE-REMAINDER EQUAL ZERO
+               MOVE WORD-1 TO FIZZ-OUT
+           END-IF
+
+           MOVE DIVISOR-2 TO THE-DIVISOR
+           DIVIDE CURRENT-NUMBER BY THE-DIVISOR
+               GIVING THE-QUOTIENT
+               REMAINDER THE-REMAINDER
+           IF TEST-88
+               DISPLAY 'TRACE - NUMBER ' CURRENT-NUMBER
+                       ' DIVISOR ' THE-DIVISOR
+                       ' QUOTIENT ' THE-QUOTIENT
+                       ' REMAINDER ' THE-REMAINDER
+           END-IF
+           IF THE-REMAINDER EQUAL ZERO
+               MOVE WORD-2 TO BUZZ-OUT
+           END-IF
+
+           IF FIZZ-OUT EQUAL SPACES AND BUZZ-OUT EQUAL SPACES
+               MOVE CURRENT-NUMBER TO CURRENT-RESULT
+               ADD 1 TO PLAIN-COUNT
+           ELSE
+               STRING FIZZ-OUT DELIMITED BY SPACE
+                      BUZZ-OUT DELIMITED BY SPACE
+                      INTO CURRENT-RESULT
+               END-STRING
+               IF FIZZ-OUT NOT EQUAL SPACES
+                  AND BUZZ-OUT NOT EQUAL SPACES
+                   ADD 1 TO FIZZBUZZ-COUNT
+               ELSE
+                   IF FIZZ-OUT NOT EQUAL SPACES
+                       ADD 1 TO FIZZ-COUNT
+                   ELSE
+                       ADD 1 TO BUZZ-COUNT
+                   END-IF
+               END-IF
+           END-IF
+
+           MOVE SPACES TO RETURN-LINE (CURRENT-NUMBER)
+           STRING 'RESULT FOR ' DELIMITED BY SIZE
+                  CURRENT-NUMBER DELIMITED BY SIZE
+                  ' IS ' DELIMITED BY SIZE
+                  CURRENT-RESULT DELIMITED BY SIZE
+                  INTO RETURN-LINE (CURRENT-NUMBER)
+           END-STRING
+           .
+
+       8000-WRITE-OUTPUT.
+
+           OPEN EXTEND OUTPUT-FILE
+           IF NOT OUTPUT-FILE-OK
+               OPEN OUTPUT OUTPUT-FILE
+           END-IF
+           IF NOT OUTPUT-FILE-OK
+               DISPLAY 'FIZZBUZZ - UNABLE TO OPEN OUTPUT-FILE, '
+                       'STATUS = ' OUTPUT-FILE-STATUS
+               MOVE 12 TO RETURN-CODE
+               GO TO 8000-WRITE-OUTPUT-EXIT
+           END-IF
+           SET OUTPUT-FILE-OPEN TO TRUE
+           .
+
+       8000-WRITE-OUTPUT-EXIT.
+           EXIT.
+
+       8010-WRITE-OUTPUT-RECORDS.
+
+           IF NOT OUTPUT-FILE-OPEN
+               GO TO 8010-WRITE-OUTPUT-RECORDS-EX
+           END-IF
+
+           PERFORM VARYING OFFSET FROM FLUSH-FROM BY 1
+               UNTIL OFFSET GREATER THAN FLUSH-THROUGH
+               IF TEST-88
+                   DISPLAY 'TRACE - WRITING OUTPUT-FILE AT OFFSET '
+                           OFFSET
+               END-IF
+               MOVE RETURN-LINE (OFFSET) TO OUTPUT-RECORD
+               WRITE OUTPUT-RECORD
+               IF NOT OUTPUT-FILE-OK
+                   DISPLAY 'FIZZBUZZ - UNABLE TO WRITE OUTPUT-FILE, '
+                           'STATUS = ' OUTPUT-FILE-STATUS
+                   MOVE 12 TO RETURN-CODE
+               END-IF
+           END-PERFORM
+           .
+
+       8010-WRITE-OUTPUT-RECORDS-EX.
+           EXIT.
+
+       8020-CLOSE-OUTPUT.
+
+           IF OUTPUT-FILE-OPEN
+               CLOSE OUTPUT-FILE
+               SET OUTPUT-FILE-OPEN TO FALSE
+           END-IF
+           .
+
+       8020-CLOSE-OUTPUT-EX.
+           EXIT.
+
+       8400-WRITE-KEYED.
+
+           OPEN I-O KEYED-OUTPUT-FILE
+           IF NOT KEYED-OUTPUT-FILE-OK
+               OPEN OUTPUT KEYED-OUTPUT-FILE
+               IF KEYED-OUTPUT-FILE-OK
+                   CLOSE KEYED-OUTPUT-FILE
+                   OPEN I-O KEYED-OUTPUT-FILE
+               END-IF
+           END-IF
+           IF NOT KEYED-OUTPUT-FILE-OK
+               DISPLAY 'FIZZBUZZ - UNABLE TO OPEN KEYED-OUTPUT-FILE, '
+                       'STATUS = ' KEYED-OUTPUT-FILE-STATUS
+               MOVE 12 TO RETURN-CODE
+               GO TO 8400-WRITE-KEYED-EX
+           END-IF
+           SET KEYED-OUTPUT-FILE-OPEN TO TRUE
            .
-   
+
+       8400-WRITE-KEYED-EX.
+           EXIT.
+
+       8410-WRITE-KEYED-RECORDS.
+
+           IF NOT KEYED-OUTPUT-FILE-OPEN
+               GO TO 8410-WRITE-KEYED-RECORDS-EX
+           END-IF
+
+           PERFORM VARYING OFFSET FROM FLUSH-FROM BY 1
+               UNTIL OFFSET GREATER THAN FLUSH-THROUGH
+               MOVE OFFSET TO KEY-CURRENT-NUMBER
+               MOVE RETURN-LINE (OFFSET) (25:24) TO KEY-RESULT
+               WRITE KEYED-OUTPUT-RECORD
+                   INVALID KEY
+                       REWRITE KEYED-OUTPUT-RECORD
+                           INVALID KEY
+                               DISPLAY 'FIZZBUZZ - UNABLE TO WRITE '
+                                       'KEYED-OUTPUT-FILE FOR NUMBER '
+                                       KEY-CURRENT-NUMBER
+                               MOVE 12 TO RETURN-CODE
+                       END-REWRITE
+               END-WRITE
+           END-PERFORM
+           .
+
+       8410-WRITE-KEYED-RECORDS-EX.
+           EXIT.
+
+       8420-CLOSE-KEYED.
+
+           IF KEYED-OUTPUT-FILE-OPEN
+               CLOSE KEYED-OUTPUT-FILE
+               SET KEYED-OUTPUT-FILE-OPEN TO FALSE
+           END-IF
+           .
+
+       8420-CLOSE-KEYED-EX.
+           EXIT.
+
+       8100-CHECKPOINT.
+
+           ADD 1 TO CHECKPOINT-COUNT
+           IF CHECKPOINT-COUNT LESS THAN CHECKPOINT-INTERVAL
+               GO TO 8100-CHECKPOINT-EXIT
+           END-IF
+
+           MOVE ZERO TO CHECKPOINT-COUNT
+
+           MOVE CURRENT-NUMBER TO FLUSH-THROUGH
+           PERFORM 8010-WRITE-OUTPUT-RECORDS
+               THRU 8010-WRITE-OUTPUT-RECORDS-EX
+           PERFORM 8410-WRITE-KEYED-RECORDS
+               THRU 8410-WRITE-KEYED-RECORDS-EX
+           COMPUTE FLUSH-FROM = FLUSH-THROUGH + 1
+
+           MOVE ORIGINAL-STARTING-NUMBER TO RST-STARTING-NUMBER
+           MOVE ENDING-NUMBER TO RST-ENDING-NUMBER
+           MOVE CURRENT-NUMBER TO RST-CURRENT-NUMBER
+           MOVE 'N' TO RST-COMPLETE-SW
+           COMPUTE RST-FIZZ-COUNT =
+               FIZZ-COUNT - RANGE-START-FIZZ-COUNT
+           COMPUTE RST-BUZZ-COUNT =
+               BUZZ-COUNT - RANGE-START-BUZZ-COUNT
+           COMPUTE RST-FIZZBUZZ-COUNT =
+               FIZZBUZZ-COUNT - RANGE-START-FIZZBUZZ-COUNT
+           COMPUTE RST-PLAIN-COUNT =
+               PLAIN-COUNT - RANGE-START-PLAIN-COUNT
+
+           PERFORM 8110-WRITE-RESTART-RECORD
+               THRU 8110-WRITE-RESTART-RECORD-EX
+           .
+
+       8100-CHECKPOINT-EXIT.
+           EXIT.
+
+       8110-WRITE-RESTART-RECORD.
+
+           IF NOT RESTART-FILE-AVAILABLE
+               GO TO 8110-WRITE-RESTART-RECORD-EX
+           END-IF
+
+           IF RESTART-RECORD-EXISTS
+               REWRITE RESTART-RECORD
+                   INVALID KEY
+                       DISPLAY 'FIZZBUZZ - UNABLE TO REWRITE '
+                               'RESTART-FILE, STATUS = '
+                               RESTART-FILE-STATUS
+                       MOVE 12 TO RETURN-CODE
+               END-REWRITE
+           ELSE
+               WRITE RESTART-RECORD
+                   INVALID KEY
+                       DISPLAY 'FIZZBUZZ - UNABLE TO WRITE '
+                               'RESTART-FILE, STATUS = '
+                               RESTART-FILE-STATUS
+                       MOVE 12 TO RETURN-CODE
+               END-WRITE
+               SET RESTART-RECORD-EXISTS TO TRUE
+           END-IF
+           .
+
+       8110-WRITE-RESTART-RECORD-EX.
+           EXIT.
+
+       8200-RUN-COMPLETE.
+
+           MOVE ORIGINAL-STARTING-NUMBER TO RST-STARTING-NUMBER
+           MOVE ENDING-NUMBER TO RST-ENDING-NUMBER
+           MOVE ENDING-NUMBER TO RST-CURRENT-NUMBER
+           MOVE 'Y' TO RST-COMPLETE-SW
+           COMPUTE RST-FIZZ-COUNT =
+               FIZZ-COUNT - RANGE-START-FIZZ-COUNT
+           COMPUTE RST-BUZZ-COUNT =
+               BUZZ-COUNT - RANGE-START-BUZZ-COUNT
+           COMPUTE RST-FIZZBUZZ-COUNT =
+               FIZZBUZZ-COUNT - RANGE-START-FIZZBUZZ-COUNT
+           COMPUTE RST-PLAIN-COUNT =
+               PLAIN-COUNT - RANGE-START-PLAIN-COUNT
+
+           PERFORM 8110-WRITE-RESTART-RECORD
+               THRU 8110-WRITE-RESTART-RECORD-EX
+           .
+
+       8200-RUN-COMPLETE-EXIT.
+           EXIT.
+
+       8300-DISPLAY-SUMMARY.
+
+           DISPLAY 'FIZZBUZZ - RUN SUMMARY'
+           DISPLAY '  FIZZ COUNT      = ' FIZZ-COUNT
+           DISPLAY '  BUZZ COUNT      = ' BUZZ-COUNT
+           DISPLAY '  FIZZBUZZ COUNT  = ' FIZZBUZZ-COUNT
+           DISPLAY '  PLAIN COUNT     = ' PLAIN-COUNT
+           .
+
+       8300-DISPLAY-SUMMARY-EX.
+           EXIT.
+
        9999-END.
-           .    
\ No newline at end of file
+           .
